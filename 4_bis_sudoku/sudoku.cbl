@@ -1,59 +1,1214 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SUDOKUFACILE.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 SUDOKU-GRID.
-          05 SUDOKU-ROW OCCURS 9 TIMES.
-             10 SUDOKU-CELL OCCURS 9 TIMES
-                             PIC 9    VALUE 0.
-
-       01 ROW-INDEX          PIC 9(2).
-       01 COL-INDEX          PIC 9(2).
-
-
-       PROCEDURE DIVISION.
-           PERFORM INITIALIZE-SUDOKU
-           PERFORM DISPLAY-SUDOKU
-           STOP RUN.
-
-       INITIALIZE-SUDOKU.
-           MOVE 5 TO SUDOKU-CELL(1, 1)
-           MOVE 3 TO SUDOKU-CELL(1, 2)
-           MOVE 4 TO SUDOKU-CELL(1, 5)
-           MOVE 6 TO SUDOKU-CELL(2, 1)
-           MOVE 7 TO SUDOKU-CELL(2, 4)
-           MOVE 8 TO SUDOKU-CELL(2, 5)
-           MOVE 9 TO SUDOKU-CELL(2, 6)
-           MOVE 3 TO SUDOKU-CELL(3, 2)
-           MOVE 1 TO SUDOKU-CELL(3, 3)
-           MOVE 2 TO SUDOKU-CELL(4, 1)
-           MOVE 8 TO SUDOKU-CELL(4, 5)
-           MOVE 4 TO SUDOKU-CELL(5, 4)
-           MOVE 1 TO SUDOKU-CELL(5, 5)
-           MOVE 9 TO SUDOKU-CELL(5, 6)
-           MOVE 5 TO SUDOKU-CELL(6, 4)
-           MOVE 2 TO SUDOKU-CELL(7, 3)
-           MOVE 6 TO SUDOKU-CELL(8, 5)
-           MOVE 8 TO SUDOKU-CELL(9, 6)
-           MOVE 7 TO SUDOKU-CELL(9, 7)
-           MOVE 3 TO SUDOKU-CELL(9, 8)
-           MOVE 1 TO SUDOKU-CELL(9, 9).
-
-       DISPLAY-SUDOKU.
-           PERFORM VARYING ROW-INDEX FROM 1 BY 1 UNTIL ROW-INDEX > 9
-                   PERFORM VARYING COL-INDEX FROM 1 BY 1 UNTIL COL-INDEX
-                      > 9
-                           IF SUDOKU-CELL(ROW-INDEX, COL-INDEX) NOT = 0
-                              DISPLAY SUDOKU-CELL(ROW-INDEX, COL-INDEX)
-                                      " "
-                                 WITH NO ADVANCING
-                           ELSE
-                              DISPLAY "." " " WITH NO ADVANCING
-                           END-IF
-                   END-PERFORM
-                   DISPLAY " "
-           END-PERFORM.
-           
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     SUDOKUFACILE.
+000030 AUTHOR.         D LEURS.
+000040 INSTALLATION.   DAILY PUZZLE PRODUCTION.
+000050 DATE-WRITTEN.   09-08-2026.
+000060 DATE-COMPILED.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*---------------------------------------------------------------
+000100* 09-08-2026 DL  ORIGINAL PROGRAM - SINGLE HARDCODED PUZZLE,
+000110*                DISPLAYED TO SYSOUT.
+000120* 09-08-2026 DL  PUZZLE LAYOUT NO LONGER LITERAL.  THE GRID IS
+000130*                NOW LOADED FROM PUZZLE-INPUT-FILE, ONE 81-CHAR
+000140*                RECORD PER PUZZLE, SO EDITORIAL CAN HAND US A
+000150*                NEW PUZZLE WITHOUT A RECOMPILE.
+000160* 09-08-2026 DL  ADDED VALIDATE-SUDOKU.  A GRID WITH A DUPLICATE
+000170*                GIVEN IN ANY ROW, COLUMN OR 3x3 BOX IS REJECTED
+000180*                BEFORE IT REACHES DISPLAY-SUDOKU.
+000190* 09-08-2026 DL  REPLACED THE CONSOLE DISPLAY-SUDOKU PARAGRAPH
+000200*                WITH 3000-PRINT-SUDOKU-REPORT, WHICH WRITES A
+000210*                BOXED PRINT IMAGE (HEADER, 3x3 SUB-GRID
+000220*                SEPARATORS, DIFFICULTY FOOTER) TO
+000230*                SUDOKU-PRINT-FILE FOR TYPESETTING.
+000240* 09-08-2026 DL  BATCH MODE.  PUZZLE-INPUT-FILE (ONE PUZZLE PER
+000250*                RUN) IS REPLACED BY PUZZLE-LIB-FILE, A KEYED
+000260*                LIBRARY OF PUZZLE-ID / EDITION-CODE / REQUESTED
+000270*                DIFFICULTY / 81-CELL LAYOUT RECORDS.  THE WHOLE
+000280*                LIBRARY IS PROCESSED IN ONE EXECUTION, ONE
+000290*                PRINT-FILE REPORT PER RECORD.
+000300* 09-08-2026 DL  ADDED SOLUTION-FILE.  EACH PUZZLE IS NOW SOLVED
+000310*                BY AN ITERATIVE BACKTRACKING SEARCH OVER THE
+000320*                BLANK CELLS AND THE FULL SOLVED GRID IS WRITTEN
+000330*                KEYED BY PUZZLE-ID, FOR THE ANSWER-KEY PAGE.
+000340* 09-08-2026 DL  ADDED 2400-RATE-DIFFICULTY.  THE FOOTER NO
+000350*                LONGER PRINTS A FIXED "UNRATED" - EASY, MEDIUM
+000360*                OR HARD IS COMPUTED FROM THE GIVEN-CLUE COUNT.
+000370* 09-08-2026 DL  ADDED CHECKPOINT-FILE.  AN ABENDED BATCH RUN CAN
+000380*                NOW BE RESTARTED AND WILL SKIP EVERY PUZZLE-ID
+000390*                ALREADY PRINTED INSTEAD OF REPRINTING THE WHOLE
+000400*                LIBRARY FROM PUZZLE 1.
+000410* 09-08-2026 DL  ADDED 9100-PRINT-CONTROL-REPORT.  A CONTROL-
+000420*                REPORT-FILE NOW WRITES END-OF-RUN COUNTS OF
+000430*                PUZZLES READ, PRINTED, REJECTED AND SKIPPED SO
+000440*                OPERATIONS CAN RECONCILE THE BATCH WINDOW.
+000450* 09-08-2026 DL  ADDED EXPORT-FILE.  2750-WRITE-EXPORT-RECORD
+000460*                WRITES A JSON-LINES RECORD PER PUZZLE (ID,
+000470*                EDITION, DIFFICULTY, CLUES, SOLUTION) FOR THE
+000480*                WEBSITE/APP FEED.
+000490* 09-08-2026 DL  GRID SIZE IS NOW DATA-DRIVEN (PL-GRID-SIZE) SO
+000500*                THE 6x6 JUNIOR AND 12x12 EXPERT VARIANTS RUN
+000510*                THROUGH THE SAME PIPELINE AS STANDARD 9x9 -
+000520*                UNPACK, VALIDATE, RATE, SOLVE, PRINT AND EXPORT
+000530*                ALL NOW DRIVE OFF WS-GRID-SIZE/WS-BOX-ROWS/
+000540*                WS-BOX-COLS INSTEAD OF THE LITERALS 9, 3 AND 2.
+000550*                CELL VALUES ABOVE 9 (12x12 ONLY) ARE CARRIED AS
+000560*                "A"/"B"/"C" IN THE FLAT LAYOUT, SOLUTION AND
+000570*                PRINT IMAGE, THE SAME WAY A HEX SUDOKU WOULD.
+000580* 09-08-2026 DL  FIXED A DOUBLE-COUNT OF SKIPPED PUZZLES IN THE
+000590*                RESTART CONTROL TOTALS, AND A PUZZLE THE SOLVER
+000600*                CANNOT COMPLETE NOW REJECTS INSTEAD OF PUBLISHING
+000610*                A BOGUS SOLUTION.
+000620* 09-08-2026 DL  FIXED THE BOXED GRID'S BORDER LINE SO ITS "+"
+000630*                CORNERS LAND ON THE SAME COLUMN AS THE ROW
+000640*                SEPARATORS' "|" DIVIDERS, INSTEAD OF DRIFTING
+000650*                RIGHT BY ONE COLUMN PER BOX.  ALSO FIXED THE
+000660*                RESTART SKIP-AHEAD LOOP SO THE FIRST PUZZLE
+000670*                STAGED AFTER THE CHECKPOINT IS TALLIED AS READ -
+000680*                IT WAS FALLING OUT OF BOTH THE READ AND SKIPPED
+000690*                TOTALS AND UNDER-COUNTING THE CONTROL REPORT BY
+000700*                ONE RECORD ON EVERY RESTART.  DIFFICULTY NOW
+000710*                ALSO PRINTS ON THE REPORT HEADER (NOT JUST THE
+000720*                FOOTER), AND A NEW OPTIONAL SYSIN CARD CAN
+000730*                RESTRICT A RUN TO ONE REQUESTED DIFFICULTY, WITH
+000740*                FILTERED PUZZLES COUNTED SEPARATELY ON THE
+000750*                CONTROL REPORT.
+000760* 09-08-2026 DL  THE DIFFICULTY-FILTER CARD NOW MATCHES THE
+000770*                COMPUTED WS-DIFFICULTY-LABEL FROM 2400-RATE-
+000780*                DIFFICULTY INSTEAD OF THE EDITORIAL, EYEBALLED
+000790*                PL-DIFFICULTY-REQ TAG, WHICH IS INCONSISTENT
+000800*                BETWEEN SHIFTS; THIS MEANS A FILTERED RECORD IS
+000810*                NOW UNPACKED, VALIDATED AND RATED BEFORE THE
+000820*                FILTER DECISION, JUST NOT SOLVED OR PRINTED.
+000830*                SPLIT THE CONTROL REPORT'S "REJECTED" TOTAL INTO
+000840*                TWO COUNTS - VALIDATION FAILURES (DUPLICATE
+000850*                GIVENS) AND SOLVER FAILURES (WS-CTL-UNSOLVABLE-
+000860*                COUNT) - SO THE "REJECTED BY VALIDATION" LINE NO
+000870*                LONGER COVERS A FAILURE MODE IT DIDN'T CAUSE.
+000880*---------------------------------------------------------------
+000890
+000900 ENVIRONMENT DIVISION.
+000910 INPUT-OUTPUT SECTION.
+000920 FILE-CONTROL.
+000930     SELECT PUZZLE-LIB-FILE    ASSIGN TO "PUZZLIB"
+000940            ORGANIZATION       IS INDEXED
+000950            ACCESS MODE        IS SEQUENTIAL
+000960            RECORD KEY         IS PL-PUZZLE-ID
+000970            FILE STATUS        IS WS-PUZZLE-LIB-STATUS.
+000980     SELECT SUDOKU-PRINT-FILE  ASSIGN TO "PRTFILE"
+000990            ORGANIZATION       IS LINE SEQUENTIAL.
+001000     SELECT SOLUTION-FILE      ASSIGN TO "SOLFILE"
+001010            ORGANIZATION       IS LINE SEQUENTIAL.
+001020     SELECT CHECKPOINT-FILE    ASSIGN TO "CHKFILE"
+001030            ORGANIZATION       IS LINE SEQUENTIAL
+001040            FILE STATUS        IS WS-CHECKPOINT-STATUS.
+001050     SELECT CONTROL-REPORT-FILE ASSIGN TO "CTLFILE"
+001060            ORGANIZATION       IS LINE SEQUENTIAL.
+001070     SELECT EXPORT-FILE        ASSIGN TO "EXPFILE"
+001080            ORGANIZATION       IS LINE SEQUENTIAL.
+001090
+001100 DATA DIVISION.
+001110 FILE SECTION.
+001120 FD  PUZZLE-LIB-FILE
+001130     LABEL RECORDS ARE STANDARD.
+001140 01  PUZZLE-LIB-RECORD.
+001150     05  PL-PUZZLE-ID           PIC X(06).
+001160     05  PL-EDITION-CODE        PIC X(04).
+001170     05  PL-DIFFICULTY-REQ      PIC X(06).
+001180     05  PL-GRID-SIZE           PIC 9(02).
+001190     05  PL-PUZZLE-LAYOUT       PIC X(144).
+001200
+001210 FD  SUDOKU-PRINT-FILE
+001220     LABEL RECORDS ARE STANDARD.
+001230 01  PRINT-LINE                 PIC X(132).
+001240
+001250 FD  SOLUTION-FILE
+001260     LABEL RECORDS ARE STANDARD.
+001270 01  SOLUTION-RECORD.
+001280     05  SL-PUZZLE-ID           PIC X(06).
+001290     05  SL-SOLUTION-LAYOUT     PIC X(144).
+001300
+001310 FD  CHECKPOINT-FILE
+001320     LABEL RECORDS ARE STANDARD.
+001330 01  CHECKPOINT-RECORD.
+001340     05  CK-LAST-PUZZLE-ID      PIC X(06).
+001350
+001360 FD  CONTROL-REPORT-FILE
+001370     LABEL RECORDS ARE STANDARD.
+001380 01  CONTROL-LINE               PIC X(132).
+001390
+001400 FD  EXPORT-FILE
+001410     LABEL RECORDS ARE STANDARD.
+001420 01  EXPORT-LINE                PIC X(400).
+001430
+001440 WORKING-STORAGE SECTION.
+001450*---------------------------------------------------------------
+001460* THE PUZZLE GRID ITSELF.  SIZED FOR THE LARGEST VARIANT WE
+001470* PUBLISH (12x12); WS-GRID-SIZE SAYS HOW MUCH OF IT IS ACTUALLY
+001480* IN PLAY FOR THE PUZZLE CURRENTLY LOADED - 6 FOR THE JUNIOR
+001490* EDITION, 9 FOR STANDARD, 12 FOR THE PUZZLE-OF-THE-WEEK.
+001500*---------------------------------------------------------------
+001510 01  SUDOKU-GRID.
+001520     05  SUDOKU-ROW OCCURS 12 TIMES.
+001530         10  SUDOKU-CELL OCCURS 12 TIMES
+001540                         PIC 9(02) VALUE 0.
+001550
+001560 77  WS-GRID-SIZE                 PIC 9(02) VALUE 9.
+001570 77  WS-BOX-ROWS                  PIC 9(02) VALUE 3.
+001580 77  WS-BOX-COLS                  PIC 9(02) VALUE 3.
+001590 77  WS-GRID-CELL-COUNT           PIC 9(03) VALUE 81.
+001600
+001610*---------------------------------------------------------------
+001620* WORK AREA USED TO UNPACK ONE PUZZLE RECORD INTO SUDOKU-GRID.
+001630* A SPACE OR "0" MEANS THE CELL IS OPEN; "A"/"B"/"C" STAND FOR
+001640* 10/11/12 IN A 12x12 LAYOUT, THE SAME WAY A HEX SUDOKU WOULD.
+001650*---------------------------------------------------------------
+001660 01  WS-PUZZLE-LINE              PIC X(144).
+001670 01  WS-PUZZLE-CELLS REDEFINES WS-PUZZLE-LINE.
+001680     05  WS-PUZZLE-CELL OCCURS 144 TIMES
+001690                         PIC X(01).
+001700
+001710 77  WS-CELL-INDEX                PIC 9(03).
+001720 77  WS-PUZZLE-LIB-STATUS         PIC X(02) VALUE "00".
+001730     88  PUZZLE-LIB-OK            VALUE "00".
+001740     88  PUZZLE-LIB-EOF           VALUE "10".
+001750
+001760*---------------------------------------------------------------
+001770* CELL <-> CHARACTER CONVERSION - SHARED BY THE UNPACKER, THE
+001780* SOLUTION PACKER AND THE PRINT-GRID ROW BUILDER SO "10/11/12
+001790* LOOK LIKE A/B/C" IS DEFINED IN EXACTLY ONE PLACE.
+001800*---------------------------------------------------------------
+001810 77  WS-CONV-VALUE                PIC 9(02).
+001820 77  WS-CONV-CHAR                 PIC X(01).
+001830 77  WS-CONV2-CHAR                PIC X(01).
+001840 77  WS-CONV2-VALUE               PIC 9(02).
+001850
+001860*---------------------------------------------------------------
+001870* CHECKPOINT/RESTART WORK AREAS - USED BY 1000-INITIALIZE-RUN TO
+001880* DETECT A PRIOR PARTIAL RUN AND RESUME PAST THE LAST PUZZLE-ID
+001890* SUCCESSFULLY PRINTED, AND BY 2800-WRITE-CHECKPOINT TO RECORD
+001900* PROGRESS AFTER EVERY PUZZLE THAT COMPLETES CLEANLY.
+001910*---------------------------------------------------------------
+001920 77  WS-CHECKPOINT-STATUS         PIC X(02) VALUE "00".
+001930     88  CHECKPOINT-FILE-OK       VALUE "00".
+001940     88  CHECKPOINT-FILE-MISSING  VALUE "35".
+001950 77  WS-LAST-COMPLETED-ID         PIC X(06) VALUE SPACES.
+001960 77  WS-RESTART-SWITCH            PIC X(01) VALUE "N".
+001970     88  THIS-IS-A-RESTART        VALUE "Y".
+001980     88  THIS-IS-A-FRESH-RUN      VALUE "N".
+001990
+002000*---------------------------------------------------------------
+002010* CONTROL REPORT COUNTERS - USED BY 9100-PRINT-CONTROL-REPORT TO
+002020* RECONCILE TODAY'S LIBRARY AGAINST WHAT WAS ACTUALLY PRINTED.
+002030* REJECTED-COUNT IS VALIDATION FAILURES (DUPLICATE GIVEN) ONLY -
+002040* A PUZZLE THE BACKTRACKING SOLVER CANNOT COMPLETE IS A SEPARATE
+002050* FAILURE MODE AND IS COUNTED IN UNSOLVABLE-COUNT INSTEAD, SO THE
+002060* REPORT DOESN'T BLAME VALIDATION FOR A SOLVER FAILURE.
+002070*---------------------------------------------------------------
+002080 77  WS-CTL-READ-COUNT             PIC 9(05) VALUE 0.
+002090 77  WS-CTL-PRINTED-COUNT          PIC 9(05) VALUE 0.
+002100 77  WS-CTL-REJECTED-COUNT         PIC 9(05) VALUE 0.
+002110 77  WS-CTL-UNSOLVABLE-COUNT       PIC 9(05) VALUE 0.
+002120 77  WS-CTL-SKIPPED-COUNT          PIC 9(05) VALUE 0.
+002130 77  WS-CTL-FILTERED-COUNT         PIC 9(05) VALUE 0.
+002140 01  WS-CTL-DISPLAY-COUNT          PIC ZZZZ9.
+002150
+002160*---------------------------------------------------------------
+002170* DIFFICULTY-FILTER RUN PARAMETER - SUPPLIED ON SYSIN SO ONE RUN
+002180* CAN PROCESS JUST ONE REQUESTED DIFFICULTY INSTEAD OF THE WHOLE
+002190* LIBRARY.  MATCHED AGAINST THE COMPUTED WS-DIFFICULTY-LABEL
+002200* FROM 2400-RATE-DIFFICULTY, NOT THE EDITORIAL, EYEBALLED
+002210* PL-DIFFICULTY-REQ TAG, WHICH IS INCONSISTENT BETWEEN SHIFTS.
+002220* SPACES (NO CARD, OR A BLANK CARD) MEANS "ALL DIFFICULTIES".
+002230*---------------------------------------------------------------
+002240 77  WS-REQUESTED-DIFFICULTY-FILTER PIC X(06) VALUE SPACES.
+002250
+002260*---------------------------------------------------------------
+002270* EXPORT WORK AREA - USED BY 2750-WRITE-EXPORT-RECORD TO BUILD
+002280* ONE JSON-LINES RECORD PER PUZZLE FOR THE WEBSITE/APP FEED.
+002290*---------------------------------------------------------------
+002300 01  WS-EXPORT-LINE                PIC X(400).
+002310
+002320 01  ROW-INDEX          PIC 9(2).
+002330 01  COL-INDEX          PIC 9(2).
+002340
+002350*---------------------------------------------------------------
+002360* VALIDATION WORK AREAS - USED BY 2000-VALIDATE-SUDOKU TO CATCH
+002370* A DUPLICATE GIVEN IN A ROW, COLUMN OR 3x3 BOX BEFORE PRINT.
+002380*---------------------------------------------------------------
+002390 77  WS-VALIDATION-SWITCH         PIC X(01) VALUE "Y".
+002400     88  GRID-IS-VALID            VALUE "Y".
+002410     88  GRID-IS-INVALID          VALUE "N".
+002420
+002430 01  WS-DIGIT-TALLY.
+002440     05  WS-DIGIT-COUNT OCCURS 12 TIMES
+002450                         PIC 9(02) VALUE 0.
+002460
+002470 77  WS-DIGIT-VALUE               PIC 9(02).
+002480 77  WS-BASE-ROW                  PIC 9(02).
+002490 77  WS-BASE-COL                  PIC 9(02).
+002500 77  WS-BOX-ROW                   PIC 9(02).
+002510 77  WS-BOX-COL                   PIC 9(02).
+002520
+002530*---------------------------------------------------------------
+002540* PRINT-FILE WORK AREAS - USED BY 3000-PRINT-SUDOKU-REPORT.
+002550*---------------------------------------------------------------
+002560 01  WS-PRINT-LINE                PIC X(132).
+002570
+002580 77  WS-PRINT-ROW-CHECK            PIC 9(02).
+002590 77  WS-BORDER-SEGMENT-WIDTH       PIC 9(02).
+002600 77  WS-BORDER-SEGMENT-COUNT       PIC 9(02).
+002610 77  WS-BORDER-SEGMENT             PIC 9(02).
+002620 77  WS-BORDER-DASH                PIC 9(02).
+002630 77  WS-CURRENT-DATE               PIC X(08).
+002640 01  WS-DATE-DISPLAY.
+002650     05  WS-DATE-MM                PIC X(02).
+002660     05  FILLER                    PIC X(01) VALUE "/".
+002670     05  WS-DATE-DD                PIC X(02).
+002680     05  FILLER                    PIC X(01) VALUE "/".
+002690     05  WS-DATE-YYYY              PIC X(04).
+002700
+002710*---------------------------------------------------------------
+002720* DIFFICULTY WORK AREAS - USED BY 2400-RATE-DIFFICULTY TO CLASS
+002730* A PUZZLE FROM ITS GIVEN-CLUE COUNT.  THE 81-CELL STANDARD
+002740* THRESHOLDS (OVER 35 GIVENS IS EASY, 28 THROUGH 35 IS MEDIUM,
+002750* UNDER 28 IS HARD) ARE SCALED TO WS-GRID-SIZE SO THE JUNIOR AND
+002760* EXPERT VARIANTS ARE RATED ON THE SAME PROPORTION OF GIVENS.
+002770*---------------------------------------------------------------
+002780 77  WS-GIVEN-COUNT                PIC 9(03) VALUE 0.
+002790 77  WS-DIFFICULTY-CODE            PIC X(01) VALUE "U".
+002800     88  DIFFICULTY-IS-EASY        VALUE "E".
+002810     88  DIFFICULTY-IS-MEDIUM      VALUE "M".
+002820     88  DIFFICULTY-IS-HARD        VALUE "H".
+002830 77  WS-DIFFICULTY-LABEL           PIC X(10) VALUE "UNRATED".
+002840 77  WS-EASY-THRESHOLD             PIC 9(03).
+002850 77  WS-MEDIUM-THRESHOLD           PIC 9(03).
+002860
+002870*---------------------------------------------------------------
+002880* SOLUTION GRID AND BACKTRACKING SOLVER WORK AREAS - USED BY
+002890* 2600-SOLVE-SUDOKU TO PRODUCE THE COMPLETED ANSWER FOR EVERY
+002900* PUZZLE PRINTED, FOR SOLUTION-FILE.
+002910*---------------------------------------------------------------
+002920 01  SOLUTION-GRID.
+002930     05  SOLUTION-ROW OCCURS 12 TIMES.
+002940         10  SOLUTION-CELL OCCURS 12 TIMES
+002950                         PIC 9(02) VALUE 0.
+002960
+002970 01  WS-BLANK-LIST.
+002980     05  WS-BLANK-ENTRY OCCURS 144 TIMES.
+002990         10  WS-BLANK-ROW       PIC 9(02).
+003000         10  WS-BLANK-COL       PIC 9(02).
+003010         10  WS-TRY-VALUE       PIC 9(02) VALUE 0.
+003020
+003030 77  WS-BLANK-COUNT                PIC 9(03) VALUE 0.
+003040 77  WS-SOLVE-POS                  PIC 9(03) VALUE 0.
+003050 77  WS-SOLVE-ROW                  PIC 9(02).
+003060 77  WS-SOLVE-COL                  PIC 9(02).
+003070 77  WS-SOLVE-VALUE                PIC 9(02).
+003080 77  WS-SOLVE-BASE-ROW             PIC 9(02).
+003090 77  WS-SOLVE-BASE-COL             PIC 9(02).
+003100 77  WS-SOLVE-BOX-ROW              PIC 9(02).
+003110 77  WS-SOLVE-BOX-COL              PIC 9(02).
+003120
+003130 77  WS-PLACEMENT-SWITCH           PIC X(01) VALUE "N".
+003140     88  PLACEMENT-IS-VALID        VALUE "Y".
+003150     88  PLACEMENT-IS-INVALID      VALUE "N".
+003160
+003170 77  WS-SOLVE-SWITCH               PIC X(01) VALUE "Y".
+003180     88  SOLVE-SUCCEEDED           VALUE "Y".
+003190     88  SOLVE-FAILED              VALUE "N".
+003200
+003210 PROCEDURE DIVISION.
+003220*---------------------------------------------------------------
+003230* 0000-MAINLINE
+003240*---------------------------------------------------------------
+003250 0000-MAINLINE.
+003260     PERFORM 1000-INITIALIZE-RUN      THRU 1000-EXIT
+003270     IF THIS-IS-A-FRESH-RUN
+003280         PERFORM 1500-READ-NEXT-PUZZLE THRU 1500-EXIT
+003290     END-IF
+003300     PERFORM 2500-PROCESS-ONE-PUZZLE  THRU 2500-EXIT
+003310         UNTIL PUZZLE-LIB-EOF
+003320     PERFORM 9000-TERMINATE-RUN       THRU 9000-EXIT
+003330     STOP RUN.
+003340
+003350*---------------------------------------------------------------
+003360* 1000-INITIALIZE-RUN
+003370* OPENS THE PUZZLE LIBRARY FOR THE WHOLE BATCH WINDOW AND OPENS
+003380* THE PRINT FILE ONCE SO EVERY PUZZLE'S REPORT LANDS IN THE
+003390* SAME OUTPUT.  IF A CHECKPOINT FROM AN ABENDED PRIOR RUN IS
+003400* FOUND, THE LIBRARY IS READ PAST EVERY PUZZLE-ID ALREADY
+003410* PRINTED (EACH ONE TALLIED AS SKIPPED FOR THE CONTROL REPORT)
+003420* AND THE PRINT/SOLUTION FILES ARE EXTENDED RATHER THAN REBUILT,
+003430* SO COMPLETED WORK IS NEVER REPEATED.
+003440*---------------------------------------------------------------
+003450 1000-INITIALIZE-RUN.
+003460     PERFORM 1020-ACCEPT-DIFFICULTY-FILTER THRU 1020-EXIT
+003470     PERFORM 1050-CHECK-FOR-RESTART THRU 1050-EXIT
+003480     OPEN INPUT  PUZZLE-LIB-FILE
+003490     IF THIS-IS-A-RESTART
+003500         OPEN EXTEND SUDOKU-PRINT-FILE
+003510         OPEN EXTEND SOLUTION-FILE
+003520         OPEN EXTEND EXPORT-FILE
+003530         PERFORM 1060-SKIP-COMPLETED-PUZZLES THRU 1060-EXIT
+003540     ELSE
+003550         OPEN OUTPUT SUDOKU-PRINT-FILE
+003560         OPEN OUTPUT SOLUTION-FILE
+003570         OPEN OUTPUT EXPORT-FILE
+003580     END-IF.
+003590 1000-EXIT.
+003600     EXIT.
+003610
+003620*---------------------------------------------------------------
+003630* 1020-ACCEPT-DIFFICULTY-FILTER
+003640* READS AN OPTIONAL DIFFICULTY-FILTER CARD FROM SYSIN SO
+003650* OPERATIONS CAN RUN THE LIBRARY FOR ONE REQUESTED EDITION
+003660* (EASY, MEDIUM OR HARD), MATCHED AGAINST THE COMPUTED
+003670* WS-DIFFICULTY-LABEL FROM 2400-RATE-DIFFICULTY - NOT THE
+003680* EYEBALLED PL-DIFFICULTY-REQ TAG - INSTEAD OF EVERY PUZZLE.
+003690* WITH NO CARD SUPPLIED THE FIELD KEEPS ITS VALUE-CLAUSE DEFAULT
+003700* OF SPACES, MEANING "ALL DIFFICULTIES".
+003710*---------------------------------------------------------------
+003720 1020-ACCEPT-DIFFICULTY-FILTER.
+003730     ACCEPT WS-REQUESTED-DIFFICULTY-FILTER FROM SYSIN.
+003740 1020-EXIT.
+003750     EXIT.
+003760
+003770*---------------------------------------------------------------
+003780* 1050-CHECK-FOR-RESTART
+003790* LOOKS FOR A CHECKPOINT RECORD LEFT BY A PRIOR RUN THAT DID NOT
+003800* REACH 9000-TERMINATE-RUN.  NO CHECKPOINT FILE, OR AN EMPTY ONE,
+003810* MEANS THIS IS A NORMAL FRESH RUN.
+003820*---------------------------------------------------------------
+003830 1050-CHECK-FOR-RESTART.
+003840     OPEN INPUT CHECKPOINT-FILE
+003850     IF CHECKPOINT-FILE-OK
+003860         READ CHECKPOINT-FILE
+003870             AT END
+003880                 CONTINUE
+003890             NOT AT END
+003900                 MOVE CK-LAST-PUZZLE-ID TO WS-LAST-COMPLETED-ID
+003910                 SET THIS-IS-A-RESTART TO TRUE
+003920         END-READ
+003930         CLOSE CHECKPOINT-FILE
+003940     END-IF.
+003950 1050-EXIT.
+003960     EXIT.
+003970
+003980*---------------------------------------------------------------
+003990* 1060-SKIP-COMPLETED-PUZZLES
+004000* READS FORWARD PAST EVERY PUZZLE-ID ALREADY PRINTED IN THE
+004010* ABENDED PRIOR RUN, TALLYING EACH ONE AS SKIPPED, UNTIL THE
+004020* FIRST UNPROCESSED RECORD (OR END OF LIBRARY) IS REACHED.  THAT
+004030* FIRST UNPROCESSED RECORD IS STAGED FOR 2500-PROCESS-ONE-PUZZLE
+004040* WITHOUT GOING THROUGH 1500-READ-NEXT-PUZZLE, SO IT IS TALLIED
+004050* AS READ HERE - OTHERWISE A RESTARTED RUN WOULD UNDER-COUNT THE
+004060* CONTROL REPORT BY ONE RECORD.
+004070*---------------------------------------------------------------
+004080 1060-SKIP-COMPLETED-PUZZLES.
+004090     PERFORM 1510-READ-PUZZLE-RECORD THRU 1510-EXIT
+004100     PERFORM 1065-SKIP-ONE-PUZZLE  THRU 1065-EXIT
+004110         UNTIL PUZZLE-LIB-EOF
+004120            OR PL-PUZZLE-ID > WS-LAST-COMPLETED-ID
+004130     IF NOT PUZZLE-LIB-EOF
+004140         ADD 1 TO WS-CTL-READ-COUNT
+004150     END-IF.
+004160 1060-EXIT.
+004170     EXIT.
+004180
+004190 1065-SKIP-ONE-PUZZLE.
+004200     ADD 1 TO WS-CTL-SKIPPED-COUNT
+004210     PERFORM 1510-READ-PUZZLE-RECORD THRU 1510-EXIT.
+004220 1065-EXIT.
+004230     EXIT.
+004240
+004250*---------------------------------------------------------------
+004260* 1070-SET-BOX-DIMENSIONS
+004270* LOOKS UP THE SUB-GRID (BOX) SHAPE FOR THE CURRENT WS-GRID-SIZE -
+004280* 2x3 FOR THE 6x6 JUNIOR EDITION, 3x4 FOR THE 12x12 EXPERT,
+004290* 3x3 FOR STANDARD 9x9.
+004300*---------------------------------------------------------------
+004310 1070-SET-BOX-DIMENSIONS.
+004320     EVALUATE WS-GRID-SIZE
+004330         WHEN 6
+004340             MOVE 2 TO WS-BOX-ROWS
+004350             MOVE 3 TO WS-BOX-COLS
+004360         WHEN 12
+004370             MOVE 3 TO WS-BOX-ROWS
+004380             MOVE 4 TO WS-BOX-COLS
+004390         WHEN OTHER
+004400             MOVE 3 TO WS-BOX-ROWS
+004410             MOVE 3 TO WS-BOX-COLS
+004420     END-EVALUATE.
+004430 1070-EXIT.
+004440     EXIT.
+004450
+004460*---------------------------------------------------------------
+004470* 1080-VALUE-TO-CHAR
+004480* CONVERTS ONE CELL VALUE (WS-CONV-VALUE, 0-12) TO THE SINGLE
+004490* CHARACTER THAT REPRESENTS IT IN A FLAT LAYOUT, THE SOLUTION
+004500* FILE OR THE PRINT IMAGE - 1-9 PRINT AS THEMSELVES, 10-12 PRINT
+004510* AS "A"/"B"/"C" THE SAME WAY A HEX SUDOKU WOULD.
+004520*---------------------------------------------------------------
+004530 1080-VALUE-TO-CHAR.
+004540     EVALUATE WS-CONV-VALUE
+004550         WHEN 10
+004560             MOVE "A" TO WS-CONV-CHAR
+004570         WHEN 11
+004580             MOVE "B" TO WS-CONV-CHAR
+004590         WHEN 12
+004600             MOVE "C" TO WS-CONV-CHAR
+004610         WHEN OTHER
+004620             MOVE WS-CONV-VALUE(2:1) TO WS-CONV-CHAR
+004630     END-EVALUATE.
+004640 1080-EXIT.
+004650     EXIT.
+004660
+004670*---------------------------------------------------------------
+004680* 1085-CHAR-TO-VALUE
+004690* THE INVERSE OF 1080-VALUE-TO-CHAR - TURNS ONE CHARACTER FROM A
+004700* PUZZLE RECORD'S FLAT LAYOUT (WS-CONV2-CHAR) BACK INTO A CELL
+004710* VALUE.  A SPACE OR "0" IS AN OPEN CELL.
+004720*---------------------------------------------------------------
+004730 1085-CHAR-TO-VALUE.
+004740     EVALUATE WS-CONV2-CHAR
+004750         WHEN SPACE
+004760             MOVE 0  TO WS-CONV2-VALUE
+004770         WHEN "A"
+004780             MOVE 10 TO WS-CONV2-VALUE
+004790         WHEN "B"
+004800             MOVE 11 TO WS-CONV2-VALUE
+004810         WHEN "C"
+004820             MOVE 12 TO WS-CONV2-VALUE
+004830         WHEN OTHER
+004840             MOVE WS-CONV2-CHAR TO WS-CONV2-VALUE
+004850     END-EVALUATE.
+004860 1085-EXIT.
+004870     EXIT.
+004880
+004890*---------------------------------------------------------------
+004900* 1090-SET-GRID-SIZE
+004910* PICKS UP THE GRID SIZE REQUESTED BY THE LIBRARY RECORD CURRENTLY
+004920* STAGED (DEFAULTING TO STANDARD 9x9 WHEN THE FIELD IS ZERO, FOR
+004930* ANY RECORD THAT PREDATES THIS FIELD) AND DERIVES ITS BOX SHAPE
+004940* AND CELL COUNT FOR EVERY PARAGRAPH THAT PROCESSES THIS PUZZLE.
+004950*---------------------------------------------------------------
+004960 1090-SET-GRID-SIZE.
+004970     IF PL-GRID-SIZE = 0
+004980         MOVE 9 TO WS-GRID-SIZE
+004990     ELSE
+005000         MOVE PL-GRID-SIZE TO WS-GRID-SIZE
+005010     END-IF
+005020     COMPUTE WS-GRID-CELL-COUNT = WS-GRID-SIZE * WS-GRID-SIZE
+005030     PERFORM 1070-SET-BOX-DIMENSIONS THRU 1070-EXIT.
+005040 1090-EXIT.
+005050     EXIT.
+005060
+005070*---------------------------------------------------------------
+005080* 1500-READ-NEXT-PUZZLE
+005090* READS THE NEXT RECORD FROM THE KEYED PUZZLE LIBRARY FOR THE
+005100* MAIN PROCESSING LOOP AND TALLIES IT AS READ FOR THE CONTROL
+005110* REPORT.  NOT USED DURING THE RESTART SKIP PHASE - SEE
+005120* 1510-READ-PUZZLE-RECORD.
+005130*---------------------------------------------------------------
+005140 1500-READ-NEXT-PUZZLE.
+005150     PERFORM 1510-READ-PUZZLE-RECORD THRU 1510-EXIT
+005160     IF NOT PUZZLE-LIB-EOF
+005170         ADD 1 TO WS-CTL-READ-COUNT
+005180     END-IF.
+005190 1500-EXIT.
+005200     EXIT.
+005210
+005220*---------------------------------------------------------------
+005230* 1510-READ-PUZZLE-RECORD
+005240* READS THE NEXT RECORD FROM THE KEYED PUZZLE LIBRARY AND STAGES
+005250* ITS LAYOUT INTO WS-PUZZLE-LINE FOR 1100-UNPACK-PUZZLE-GRID,
+005260* WITHOUT TOUCHING WS-CTL-READ-COUNT.  SHARED BY 1500-READ-NEXT-
+005270* PUZZLE AND BY 1065-SKIP-ONE-PUZZLE, WHICH TALLIES SKIP-PHASE
+005280* READS AS SKIPPED RATHER THAN READ SO THE CONTROL REPORT DOES
+005290* NOT DOUBLE-COUNT A RESTARTED RUN'S ALREADY-PRINTED PUZZLES.
+005300*---------------------------------------------------------------
+005310 1510-READ-PUZZLE-RECORD.
+005320     READ PUZZLE-LIB-FILE NEXT RECORD
+005330         AT END
+005340             SET PUZZLE-LIB-EOF TO TRUE
+005350         NOT AT END
+005360             MOVE PL-PUZZLE-LAYOUT TO WS-PUZZLE-LINE
+005370     END-READ.
+005380 1510-EXIT.
+005390     EXIT.
+005400
+005410*---------------------------------------------------------------
+005420* 2500-PROCESS-ONE-PUZZLE
+005430* UNPACKS, VALIDATES, RATES AND PRINTS THE PUZZLE CURRENTLY
+005440* STAGED IN WS-PUZZLE-LINE, THEN ADVANCES TO THE NEXT LIBRARY
+005450* RECORD.  A PUZZLE THE BACKTRACKING SOLVER CANNOT COMPLETE IS
+005460* REJECTED (COUNTED SEPARATELY FROM A DUPLICATE-GIVEN GRID, SEE
+005470* WS-CTL-UNSOLVABLE-COUNT ABOVE) - NONE OF SOLUTION-FILE,
+005480* EXPORT-FILE, THE PRINT REPORT OR THE CHECKPOINT IS WRITTEN FOR
+005490* IT, SO A PUZZLE NEVER REACHES THE ANSWER-KEY PAGE WITHOUT AN
+005500* ANSWER.  THE DIFFICULTY-FILTER CARD IS CHECKED AGAINST THE
+005510* COMPUTED WS-DIFFICULTY-LABEL FROM 2400-RATE-DIFFICULTY, NOT
+005520* PL-DIFFICULTY-REQ, SO THE FILTER MATCHES WHAT THE REPORT
+005530* ACTUALLY PRINTS - WHICH MEANS THE GRID MUST BE UNPACKED,
+005540* VALIDATED AND RATED BEFORE THE FILTER DECISION CAN BE MADE. A
+005550* RECORD RATED OUTSIDE THE REQUESTED DIFFICULTY IS COUNTED AS
+005560* FILTERED AND IS NOT SOLVED, WRITTEN OR PRINTED.
+005570*---------------------------------------------------------------
+005580 2500-PROCESS-ONE-PUZZLE.
+005590     PERFORM 1090-SET-GRID-SIZE       THRU 1090-EXIT
+005600     PERFORM 1100-UNPACK-PUZZLE-GRID  THRU 1100-EXIT
+005610     PERFORM 2000-VALIDATE-SUDOKU     THRU 2000-EXIT
+005620     IF GRID-IS-VALID
+005630         PERFORM 2400-RATE-DIFFICULTY       THRU 2400-EXIT
+005640         IF WS-REQUESTED-DIFFICULTY-FILTER NOT = SPACES
+005650           AND WS-DIFFICULTY-LABEL
+005660              NOT = WS-REQUESTED-DIFFICULTY-FILTER
+005670             ADD 1 TO WS-CTL-FILTERED-COUNT
+005680         ELSE
+005690             PERFORM 2600-SOLVE-SUDOKU          THRU 2600-EXIT
+005700             IF SOLVE-SUCCEEDED
+005710                 PERFORM 2700-WRITE-SOLUTION-RECORD THRU 2700-EXIT
+005720                 PERFORM 2750-WRITE-EXPORT-RECORD   THRU 2750-EXIT
+005730                 PERFORM 3000-PRINT-SUDOKU-REPORT THRU 3000-EXIT
+005740                 PERFORM 2800-WRITE-CHECKPOINT      THRU 2800-EXIT
+005750                 ADD 1 TO WS-CTL-PRINTED-COUNT
+005760             ELSE
+005770                 DISPLAY "SUDOKUFACILE: PUZZLE " PL-PUZZLE-ID
+005780                     " REJECTED - BACKTRACKING SOLVER FOUND NO "
+005790                     "SOLUTION"
+005800                 ADD 1 TO WS-CTL-UNSOLVABLE-COUNT
+005810             END-IF
+005820         END-IF
+005830     ELSE
+005840         DISPLAY "SUDOKUFACILE: PUZZLE " PL-PUZZLE-ID
+005850                 " REJECTED - DUPLICATE GIVEN FOUND IN ROW, "
+005860                 "COLUMN OR BOX"
+005870         ADD 1 TO WS-CTL-REJECTED-COUNT
+005880     END-IF
+005890     PERFORM 1500-READ-NEXT-PUZZLE    THRU 1500-EXIT.
+005900 2500-EXIT.
+005910     EXIT.
+005920
+005930*---------------------------------------------------------------
+005940* 9000-TERMINATE-RUN
+005950*---------------------------------------------------------------
+005960 9000-TERMINATE-RUN.
+005970     CLOSE PUZZLE-LIB-FILE
+005980     CLOSE SUDOKU-PRINT-FILE
+005990     CLOSE SOLUTION-FILE
+006000     CLOSE EXPORT-FILE
+006010     PERFORM 9100-PRINT-CONTROL-REPORT THRU 9100-EXIT
+006020     PERFORM 2900-CLEAR-CHECKPOINT   THRU 2900-EXIT.
+006030 9000-EXIT.
+006040     EXIT.
+006050
+006060*---------------------------------------------------------------
+006070* 9100-PRINT-CONTROL-REPORT
+006080* WRITES THE END-OF-RUN AUDIT TRAIL - RECORDS READ, PRINTED,
+006090* REJECTED, UNSOLVABLE, FILTERED AND SKIPPED - SO OPERATIONS CAN
+006100* RECONCILE TODAY'S BATCH WINDOW AGAINST WHAT EDITORIAL
+006110* SUBMITTED.  READ-COUNT ALWAYS EQUALS PRINTED-COUNT PLUS
+006120* REJECTED-COUNT PLUS UNSOLVABLE-COUNT PLUS FILTERED-COUNT FOR
+006130* THIS RUN (A FILTERED RECORD IS STILL READ - AND UNPACKED,
+006140* VALIDATED AND RATED, SINCE THE FILTER CHECKS THE COMPUTED
+006150* DIFFICULTY - IT IS JUST NOT SOLVED OR PRINTED); SKIPPED-COUNT
+006160* IS ADDED IN SEPARATELY BECAUSE THOSE RECORDS WERE ALREADY
+006170* PRINTED AND COUNTED BY AN EARLIER, ABENDED RUN.  REJECTED-
+006180* COUNT IS VALIDATION FAILURES ONLY; A PUZZLE THE BACKTRACKING
+006190* SOLVER COULD NOT COMPLETE IS COUNTED UNDER UNSOLVABLE INSTEAD.
+006200*---------------------------------------------------------------
+006210 9100-PRINT-CONTROL-REPORT.
+006220     OPEN OUTPUT CONTROL-REPORT-FILE
+006230     MOVE SPACES TO CONTROL-LINE
+006240     STRING "SUDOKUFACILE DAILY CONTROL REPORT" DELIMITED BY SIZE
+006250            INTO CONTROL-LINE
+006260     WRITE CONTROL-LINE
+006270     MOVE SPACES TO CONTROL-LINE
+006280     WRITE CONTROL-LINE
+006290     MOVE WS-CTL-READ-COUNT TO WS-CTL-DISPLAY-COUNT
+006300     MOVE SPACES TO CONTROL-LINE
+006310     STRING "PUZZLES READ THIS RUN . . . . : " DELIMITED BY SIZE
+006320            WS-CTL-DISPLAY-COUNT DELIMITED BY SIZE
+006330            INTO CONTROL-LINE
+006340     WRITE CONTROL-LINE
+006350     MOVE WS-CTL-PRINTED-COUNT TO WS-CTL-DISPLAY-COUNT
+006360     MOVE SPACES TO CONTROL-LINE
+006370     STRING "PUZZLES PRINTED SUCCESSFULLY : " DELIMITED BY SIZE
+006380            WS-CTL-DISPLAY-COUNT DELIMITED BY SIZE
+006390            INTO CONTROL-LINE
+006400     WRITE CONTROL-LINE
+006410     MOVE WS-CTL-REJECTED-COUNT TO WS-CTL-DISPLAY-COUNT
+006420     MOVE SPACES TO CONTROL-LINE
+006430     STRING "PUZZLES REJECTED BY VALIDATION: " DELIMITED BY SIZE
+006440            WS-CTL-DISPLAY-COUNT DELIMITED BY SIZE
+006450            INTO CONTROL-LINE
+006460     WRITE CONTROL-LINE
+006470     MOVE WS-CTL-UNSOLVABLE-COUNT TO WS-CTL-DISPLAY-COUNT
+006480     MOVE SPACES TO CONTROL-LINE
+006490     STRING "PUZZLES REJECTED - UNSOLVABLE : " DELIMITED BY SIZE
+006500            WS-CTL-DISPLAY-COUNT DELIMITED BY SIZE
+006510            INTO CONTROL-LINE
+006520     WRITE CONTROL-LINE
+006530     MOVE WS-CTL-FILTERED-COUNT TO WS-CTL-DISPLAY-COUNT
+006540     MOVE SPACES TO CONTROL-LINE
+006550     STRING "PUZZLES FILTERED (DIFFICULTY) : " DELIMITED BY SIZE
+006560            WS-CTL-DISPLAY-COUNT DELIMITED BY SIZE
+006570            INTO CONTROL-LINE
+006580     WRITE CONTROL-LINE
+006590     MOVE WS-CTL-SKIPPED-COUNT TO WS-CTL-DISPLAY-COUNT
+006600     MOVE SPACES TO CONTROL-LINE
+006610     STRING "PUZZLES SKIPPED (PRIOR RUN) . : " DELIMITED BY SIZE
+006620            WS-CTL-DISPLAY-COUNT DELIMITED BY SIZE
+006630            INTO CONTROL-LINE
+006640     WRITE CONTROL-LINE
+006650     COMPUTE WS-CTL-DISPLAY-COUNT = WS-CTL-READ-COUNT
+006660                                  + WS-CTL-SKIPPED-COUNT
+006670     MOVE SPACES TO CONTROL-LINE
+006680     STRING "TOTAL PUZZLES ACCOUNTED FOR . : " DELIMITED BY SIZE
+006690            WS-CTL-DISPLAY-COUNT DELIMITED BY SIZE
+006700            INTO CONTROL-LINE
+006710     WRITE CONTROL-LINE
+006720     CLOSE CONTROL-REPORT-FILE.
+006730 9100-EXIT.
+006740     EXIT.
+006750
+006760*---------------------------------------------------------------
+006770* 1100-UNPACK-PUZZLE-GRID
+006780* EXPANDS THE FLAT WS-PUZZLE-LINE INTO THE SUDOKU-ROW / SUDOKU-CEL
+006790* TABLE, WS-GRID-SIZE CELLS PER ROW.  A SPACE OR "0" MEANS "OPEN
+006800* CELL"; "A"/"B"/"C" STAND FOR 10/11/12 ON A 12x12 LAYOUT.
+006810*---------------------------------------------------------------
+006820 1100-UNPACK-PUZZLE-GRID.
+006830     PERFORM VARYING ROW-INDEX FROM 1 BY 1 UNTIL ROW-INDEX
+006840        > WS-GRID-SIZE
+006850         PERFORM VARYING COL-INDEX FROM 1 BY 1 UNTIL COL-INDEX
+006860            > WS-GRID-SIZE
+006870                 COMPUTE WS-CELL-INDEX =
+006880                         ((ROW-INDEX - 1) * WS-GRID-SIZE)
+006890                         + COL-INDEX
+006900                 MOVE WS-PUZZLE-CELL(WS-CELL-INDEX)
+006910                      TO WS-CONV2-CHAR
+006920                 PERFORM 1085-CHAR-TO-VALUE THRU 1085-EXIT
+006930                 MOVE WS-CONV2-VALUE TO SUDOKU-CELL(ROW-INDEX,
+006940                                                     COL-INDEX)
+006950         END-PERFORM
+006960     END-PERFORM.
+006970 1100-EXIT.
+006980     EXIT.
+006990
+007000*---------------------------------------------------------------
+007010* 2000-VALIDATE-SUDOKU
+007020* CONFIRMS THE GRID JUST UNPACKED IS A LEGAL SUDOKU LAYOUT - NO
+007030* DIGIT 1-9 MAY APPEAR TWICE IN ANY ROW, COLUMN OR 3x3 BOX.
+007040* SETS GRID-IS-VALID / GRID-IS-INVALID FOR THE CALLER.
+007050*---------------------------------------------------------------
+007060 2000-VALIDATE-SUDOKU.
+007070     SET GRID-IS-VALID TO TRUE
+007080     PERFORM 2100-VALIDATE-ROWS    THRU 2100-EXIT
+007090     PERFORM 2200-VALIDATE-COLUMNS THRU 2200-EXIT
+007100     PERFORM 2300-VALIDATE-BOXES   THRU 2300-EXIT.
+007110 2000-EXIT.
+007120     EXIT.
+007130
+007140*---------------------------------------------------------------
+007150* 2050-RESET-DIGIT-TALLY
+007160* CLEARS WS-DIGIT-TALLY BEFORE EACH ROW, COLUMN OR BOX IS SCANNED.
+007170* SHARED BY 2100/2200/2300 SO THE GRID-SIZE-DRIVEN LOOP BOUND IS
+007180* ONLY WRITTEN ONCE.
+007190*---------------------------------------------------------------
+007200 2050-RESET-DIGIT-TALLY.
+007210     PERFORM VARYING WS-DIGIT-VALUE FROM 1 BY 1 UNTIL
+007220        WS-DIGIT-VALUE > 12
+007230             MOVE 0 TO WS-DIGIT-COUNT(WS-DIGIT-VALUE)
+007240     END-PERFORM.
+007250 2050-EXIT.
+007260     EXIT.
+007270
+007280*---------------------------------------------------------------
+007290* 2100-VALIDATE-ROWS
+007300*---------------------------------------------------------------
+007310 2100-VALIDATE-ROWS.
+007320     PERFORM VARYING ROW-INDEX FROM 1 BY 1 UNTIL ROW-INDEX
+007330        > WS-GRID-SIZE
+007340         PERFORM 2050-RESET-DIGIT-TALLY THRU 2050-EXIT
+007350         PERFORM VARYING COL-INDEX FROM 1 BY 1 UNTIL COL-INDEX
+007360            > WS-GRID-SIZE
+007370                 IF SUDOKU-CELL(ROW-INDEX, COL-INDEX) NOT = 0
+007380                     ADD 1 TO
+007390                       WS-DIGIT-COUNT(SUDOKU-CELL(ROW-INDEX,
+007400                                                   COL-INDEX))
+007410                 END-IF
+007420         END-PERFORM
+007430         PERFORM VARYING WS-DIGIT-VALUE FROM 1 BY 1 UNTIL
+007440            WS-DIGIT-VALUE > WS-GRID-SIZE
+007450                 IF WS-DIGIT-COUNT(WS-DIGIT-VALUE) > 1
+007460                     SET GRID-IS-INVALID TO TRUE
+007470                 END-IF
+007480         END-PERFORM
+007490     END-PERFORM.
+007500 2100-EXIT.
+007510     EXIT.
+007520
+007530*---------------------------------------------------------------
+007540* 2200-VALIDATE-COLUMNS
+007550*---------------------------------------------------------------
+007560 2200-VALIDATE-COLUMNS.
+007570     PERFORM VARYING COL-INDEX FROM 1 BY 1 UNTIL COL-INDEX
+007580        > WS-GRID-SIZE
+007590         PERFORM 2050-RESET-DIGIT-TALLY THRU 2050-EXIT
+007600         PERFORM VARYING ROW-INDEX FROM 1 BY 1 UNTIL ROW-INDEX
+007610            > WS-GRID-SIZE
+007620                 IF SUDOKU-CELL(ROW-INDEX, COL-INDEX) NOT = 0
+007630                     ADD 1 TO
+007640                       WS-DIGIT-COUNT(SUDOKU-CELL(ROW-INDEX,
+007650                                                   COL-INDEX))
+007660                 END-IF
+007670         END-PERFORM
+007680         PERFORM VARYING WS-DIGIT-VALUE FROM 1 BY 1 UNTIL
+007690            WS-DIGIT-VALUE > WS-GRID-SIZE
+007700                 IF WS-DIGIT-COUNT(WS-DIGIT-VALUE) > 1
+007710                     SET GRID-IS-INVALID TO TRUE
+007720                 END-IF
+007730         END-PERFORM
+007740     END-PERFORM.
+007750 2200-EXIT.
+007760     EXIT.
+007770
+007780*---------------------------------------------------------------
+007790* 2300-VALIDATE-BOXES
+007800* WALKS EVERY WS-BOX-ROWS x WS-BOX-COLS BOX IN THE GRID.
+007810* WS-BASE-ROW / WS-BASE-COL HOLD THE TOP-LEFT CORNER OF THE BOX
+007820* CURRENTLY BEING CHECKED.
+007830*---------------------------------------------------------------
+007840 2300-VALIDATE-BOXES.
+007850     PERFORM VARYING WS-BASE-ROW FROM 1 BY WS-BOX-ROWS UNTIL
+007860        WS-BASE-ROW > WS-GRID-SIZE
+007870         PERFORM VARYING WS-BASE-COL FROM 1 BY WS-BOX-COLS UNTIL
+007880            WS-BASE-COL > WS-GRID-SIZE
+007890                 PERFORM 2050-RESET-DIGIT-TALLY THRU 2050-EXIT
+007900                 PERFORM VARYING WS-BOX-ROW FROM 0 BY 1 UNTIL
+007910                    WS-BOX-ROW > WS-BOX-ROWS - 1
+007920                         PERFORM VARYING WS-BOX-COL FROM 0 BY 1
+007930                            UNTIL WS-BOX-COL > WS-BOX-COLS - 1
+007940                                 IF SUDOKU-CELL(WS-BASE-ROW +
+007950                                    WS-BOX-ROW, WS-BASE-COL +
+007960                                    WS-BOX-COL) NOT = 0
+007970                                     ADD 1 TO
+007980                                       WS-DIGIT-COUNT(
+007990                                       SUDOKU-CELL(WS-BASE-ROW +
+008000                                       WS-BOX-ROW, WS-BASE-COL +
+008010                                       WS-BOX-COL))
+008020                                 END-IF
+008030                         END-PERFORM
+008040                 END-PERFORM
+008050                 PERFORM VARYING WS-DIGIT-VALUE FROM 1 BY 1
+008060                    UNTIL WS-DIGIT-VALUE > WS-GRID-SIZE
+008070                         IF WS-DIGIT-COUNT(WS-DIGIT-VALUE) > 1
+008080                             SET GRID-IS-INVALID TO TRUE
+008090                         END-IF
+008100                 END-PERFORM
+008110         END-PERFORM
+008120     END-PERFORM.
+008130 2300-EXIT.
+008140     EXIT.
+008150
+008160*---------------------------------------------------------------
+008170* 2400-RATE-DIFFICULTY
+008180* COUNTS THE NON-BLANK GIVENS IN THE GRID AND CLASSES THE PUZZLE
+008190* EASY, MEDIUM OR HARD FOR THE REPORT FOOTER.  THE STANDARD 9x9
+008200* THRESHOLDS (OVER 35 GIVENS IS EASY, 28 THROUGH 35 IS MEDIUM,
+008210* UNDER 28 IS HARD) ARE SCALED TO THE CURRENT WS-GRID-SIZE SO THE
+008220* JUNIOR AND EXPERT VARIANTS ARE RATED ON THE SAME PROPORTION OF
+008230* GIVENS.  DISTINCT FROM PL-DIFFICULTY-REQ, WHICH IS THE EDITION'S
+008240* REQUESTED/EDITORIAL DIFFICULTY TAG.
+008250*---------------------------------------------------------------
+008260 2400-RATE-DIFFICULTY.
+008270     COMPUTE WS-EASY-THRESHOLD =
+008280             (35 * WS-GRID-SIZE * WS-GRID-SIZE) / 81
+008290     COMPUTE WS-MEDIUM-THRESHOLD =
+008300             (28 * WS-GRID-SIZE * WS-GRID-SIZE) / 81
+008310     MOVE 0 TO WS-GIVEN-COUNT
+008320     PERFORM VARYING ROW-INDEX FROM 1 BY 1 UNTIL ROW-INDEX
+008330        > WS-GRID-SIZE
+008340         PERFORM VARYING COL-INDEX FROM 1 BY 1 UNTIL COL-INDEX
+008350            > WS-GRID-SIZE
+008360             IF SUDOKU-CELL(ROW-INDEX, COL-INDEX) NOT = 0
+008370                 ADD 1 TO WS-GIVEN-COUNT
+008380             END-IF
+008390         END-PERFORM
+008400     END-PERFORM
+008410     IF WS-GIVEN-COUNT > WS-EASY-THRESHOLD
+008420         SET DIFFICULTY-IS-EASY   TO TRUE
+008430         MOVE "EASY"   TO WS-DIFFICULTY-LABEL
+008440     ELSE
+008450         IF WS-GIVEN-COUNT >= WS-MEDIUM-THRESHOLD
+008460             SET DIFFICULTY-IS-MEDIUM TO TRUE
+008470             MOVE "MEDIUM" TO WS-DIFFICULTY-LABEL
+008480         ELSE
+008490             SET DIFFICULTY-IS-HARD  TO TRUE
+008500             MOVE "HARD"   TO WS-DIFFICULTY-LABEL
+008510         END-IF
+008520     END-IF.
+008530 2400-EXIT.
+008540     EXIT.
+008550
+008560*---------------------------------------------------------------
+008570* 2600-SOLVE-SUDOKU
+008580* COPIES THE GIVEN GRID INTO SOLUTION-GRID AND FILLS EVERY OPEN
+008590* CELL BY ITERATIVE BACKTRACKING SO THE ANSWER KEY CAN NEVER
+008600* DRIFT OUT OF SYNC WITH THE PUZZLE ACTUALLY PRINTED.
+008610*---------------------------------------------------------------
+008620 2600-SOLVE-SUDOKU.
+008630     MOVE SUDOKU-GRID TO SOLUTION-GRID
+008640     PERFORM 2610-BUILD-BLANK-LIST     THRU 2610-EXIT
+008650     PERFORM 2620-RUN-BACKTRACK-SOLVER THRU 2620-EXIT.
+008660 2600-EXIT.
+008670     EXIT.
+008680
+008690*---------------------------------------------------------------
+008700* 2610-BUILD-BLANK-LIST
+008710* LISTS EVERY OPEN CELL IN ROW-MAJOR ORDER - THE SOLVER ONLY ever
+008720* TRIES VALUES FOR THESE, THE GIVENS NEVER MOVE.
+008730*---------------------------------------------------------------
+008740 2610-BUILD-BLANK-LIST.
+008750     MOVE 0 TO WS-BLANK-COUNT
+008760     PERFORM VARYING ROW-INDEX FROM 1 BY 1 UNTIL ROW-INDEX
+008770        > WS-GRID-SIZE
+008780         PERFORM VARYING COL-INDEX FROM 1 BY 1 UNTIL COL-INDEX
+008790            > WS-GRID-SIZE
+008800                 IF SOLUTION-CELL(ROW-INDEX, COL-INDEX) = 0
+008810                     ADD 1 TO WS-BLANK-COUNT
+008820                     MOVE ROW-INDEX TO
+008830                          WS-BLANK-ROW(WS-BLANK-COUNT)
+008840                     MOVE COL-INDEX TO
+008850                          WS-BLANK-COL(WS-BLANK-COUNT)
+008860                     MOVE 0 TO WS-TRY-VALUE(WS-BLANK-COUNT)
+008870                 END-IF
+008880         END-PERFORM
+008890     END-PERFORM.
+008900 2610-EXIT.
+008910     EXIT.
+008920
+008930*---------------------------------------------------------------
+008940* 2620-RUN-BACKTRACK-SOLVER
+008950* WALKS THE BLANK LIST FORWARD WHEN A CANDIDATE FITS AND BACKWARD
+008960* (RETRYING THE NEXT CANDIDATE) WHEN IT DOES NOT.  POS REACHING
+008970* ONE PAST THE BLANK LIST MEANS SOLVED; POS FALLING TO ZERO MEANS
+008980* THE GRID HAS NO SOLUTION (VALIDATE-SUDOKU SHOULD HAVE CAUGHT
+008990* ANY GRID THAT CANNOT HAPPEN, BUT THE CHECK IS KEPT FOR SAFETY).
+009000* SETS SOLVE-SUCCEEDED / SOLVE-FAILED FOR 2500-PROCESS-ONE-PUZZLE,
+009010* SO A PUZZLE THE SOLVER CANNOT COMPLETE IS REJECTED RATHER THAN
+009020* PUBLISHED WITH A BOGUS ANSWER KEY.
+009030*---------------------------------------------------------------
+009040 2620-RUN-BACKTRACK-SOLVER.
+009050     MOVE 1 TO WS-SOLVE-POS
+009060     PERFORM 2630-ADVANCE-ONE-CELL THRU 2630-EXIT
+009070         UNTIL WS-SOLVE-POS < 1 OR WS-SOLVE-POS > WS-BLANK-COUNT
+009080     IF WS-SOLVE-POS < 1
+009090         SET SOLVE-FAILED TO TRUE
+009100         DISPLAY "SUDOKUFACILE: NO SOLUTION FOUND FOR PUZZLE "
+009110                 PL-PUZZLE-ID
+009120     ELSE
+009130         SET SOLVE-SUCCEEDED TO TRUE
+009140     END-IF.
+009150 2620-EXIT.
+009160     EXIT.
+009170
+009180*---------------------------------------------------------------
+009190* 2630-ADVANCE-ONE-CELL
+009200* TRIES CANDIDATE VALUES, IN ORDER, STARTING JUST AFTER THE LAST
+009210* ONE TRIED AT THIS POSITION.  ON SUCCESS THE CELL IS FILLED AND
+009220* POS MOVES FORWARD; ON EXHAUSTION THE CELL IS CLEARED AND POS
+009230* MOVES BACK SO THE PREVIOUS CELL CAN TRY ITS NEXT CANDIDATE.
+009240*---------------------------------------------------------------
+009250 2630-ADVANCE-ONE-CELL.
+009260     MOVE WS-BLANK-ROW(WS-SOLVE-POS) TO WS-SOLVE-ROW
+009270     MOVE WS-BLANK-COL(WS-SOLVE-POS) TO WS-SOLVE-COL
+009280     MOVE 0 TO SOLUTION-CELL(WS-SOLVE-ROW, WS-SOLVE-COL)
+009290     SET PLACEMENT-IS-INVALID TO TRUE
+009300     COMPUTE WS-SOLVE-VALUE = WS-TRY-VALUE(WS-SOLVE-POS) + 1
+009310     PERFORM 2640-CHECK-PLACEMENT THRU 2640-EXIT
+009320         UNTIL WS-SOLVE-VALUE > WS-GRID-SIZE OR PLACEMENT-IS-VALID
+009330     IF PLACEMENT-IS-VALID
+009340         MOVE WS-SOLVE-VALUE TO
+009350              SOLUTION-CELL(WS-SOLVE-ROW, WS-SOLVE-COL)
+009360         MOVE WS-SOLVE-VALUE TO WS-TRY-VALUE(WS-SOLVE-POS)
+009370         ADD 1 TO WS-SOLVE-POS
+009380     ELSE
+009390         MOVE 0 TO WS-TRY-VALUE(WS-SOLVE-POS)
+009400         SUBTRACT 1 FROM WS-SOLVE-POS
+009410     END-IF.
+009420 2630-EXIT.
+009430     EXIT.
+009440
+009450*---------------------------------------------------------------
+009460* 2640-CHECK-PLACEMENT
+009470* SETS PLACEMENT-IS-VALID/INVALID FOR WS-SOLVE-VALUE AT
+009480* (WS-SOLVE-ROW, WS-SOLVE-COL), WHICH IS STILL ZERO AT THIS
+009490* POINT, AGAINST THE REST OF THE ROW, COLUMN AND BOX.  WHEN
+009500* INVALID, ADVANCES WS-SOLVE-VALUE SO THE CALLER'S LOOP CAN TRY
+009510* THE NEXT CANDIDATE.
+009520*---------------------------------------------------------------
+009530 2640-CHECK-PLACEMENT.
+009540     SET PLACEMENT-IS-VALID TO TRUE
+009550     PERFORM VARYING WS-SOLVE-BOX-COL FROM 1 BY 1 UNTIL
+009560        WS-SOLVE-BOX-COL > WS-GRID-SIZE
+009570             IF SOLUTION-CELL(WS-SOLVE-ROW, WS-SOLVE-BOX-COL) =
+009580                WS-SOLVE-VALUE
+009590                 SET PLACEMENT-IS-INVALID TO TRUE
+009600             END-IF
+009610     END-PERFORM
+009620     PERFORM VARYING WS-SOLVE-BOX-ROW FROM 1 BY 1 UNTIL
+009630        WS-SOLVE-BOX-ROW > WS-GRID-SIZE
+009640             IF SOLUTION-CELL(WS-SOLVE-BOX-ROW, WS-SOLVE-COL) =
+009650                WS-SOLVE-VALUE
+009660                 SET PLACEMENT-IS-INVALID TO TRUE
+009670             END-IF
+009680     END-PERFORM
+009690     COMPUTE WS-SOLVE-BASE-ROW = (WS-SOLVE-ROW - 1) / WS-BOX-ROWS
+009700     COMPUTE WS-SOLVE-BASE-ROW = (WS-SOLVE-BASE-ROW * WS-BOX-ROWS)
+009710                                 + 1
+009720     COMPUTE WS-SOLVE-BASE-COL = (WS-SOLVE-COL - 1) / WS-BOX-COLS
+009730     COMPUTE WS-SOLVE-BASE-COL = (WS-SOLVE-BASE-COL * WS-BOX-COLS)
+009740                                 + 1
+009750     PERFORM VARYING WS-SOLVE-BOX-ROW FROM 0 BY 1 UNTIL
+009760        WS-SOLVE-BOX-ROW > WS-BOX-ROWS - 1
+009770             PERFORM VARYING WS-SOLVE-BOX-COL FROM 0 BY 1 UNTIL
+009780                WS-SOLVE-BOX-COL > WS-BOX-COLS - 1
+009790                     IF SOLUTION-CELL(WS-SOLVE-BASE-ROW +
+009800                        WS-SOLVE-BOX-ROW, WS-SOLVE-BASE-COL +
+009810                        WS-SOLVE-BOX-COL) = WS-SOLVE-VALUE
+009820                         SET PLACEMENT-IS-INVALID TO TRUE
+009830                     END-IF
+009840             END-PERFORM
+009850     END-PERFORM
+009860     IF PLACEMENT-IS-INVALID
+009870         ADD 1 TO WS-SOLVE-VALUE
+009880     END-IF.
+009890 2640-EXIT.
+009900     EXIT.
+009910
+009920*---------------------------------------------------------------
+009930* 2700-WRITE-SOLUTION-RECORD
+009940* PACKS SOLUTION-GRID BACK INTO A FLAT LAYOUT AND WRITES IT TO
+009950* SOLUTION-FILE, KEYED BY THE SAME PUZZLE-ID THAT WAS PRINTED, SO
+009960* THE ANSWER KEY CAN NEVER DRIFT FROM THE PUZZLE.  CELL VALUES
+009970* ABOVE 9 ARE WRITTEN OUT AS "A"/"B"/"C" VIA 1080-VALUE-TO-CHAR.
+009980*---------------------------------------------------------------
+009990 2700-WRITE-SOLUTION-RECORD.
+010000     MOVE PL-PUZZLE-ID TO SL-PUZZLE-ID
+010010     MOVE SPACES TO SL-SOLUTION-LAYOUT
+010020     PERFORM VARYING ROW-INDEX FROM 1 BY 1 UNTIL ROW-INDEX
+010030        > WS-GRID-SIZE
+010040         PERFORM VARYING COL-INDEX FROM 1 BY 1 UNTIL COL-INDEX
+010050            > WS-GRID-SIZE
+010060                 COMPUTE WS-CELL-INDEX =
+010070                         ((ROW-INDEX - 1) * WS-GRID-SIZE)
+010080                         + COL-INDEX
+010090                 MOVE SOLUTION-CELL(ROW-INDEX, COL-INDEX)
+010100                      TO WS-CONV-VALUE
+010110                 PERFORM 1080-VALUE-TO-CHAR THRU 1080-EXIT
+010120                 MOVE WS-CONV-CHAR
+010130                      TO SL-SOLUTION-LAYOUT(WS-CELL-INDEX:1)
+010140         END-PERFORM
+010150     END-PERFORM
+010160     WRITE SOLUTION-RECORD.
+010170 2700-EXIT.
+010180     EXIT.
+010190
+010200*---------------------------------------------------------------
+010210* 2750-WRITE-EXPORT-RECORD
+010220* WRITES ONE JSON-LINES RECORD - PUZZLE-ID, CLUE LAYOUT, SOLVED
+010230* LAYOUT, GRID SIZE AND DIFFICULTY - TO EXPORT-FILE, SO THE
+010240* WEBSITE AND APP CAN PULL THE SAME DATA WE TYPESET FROM INSTEAD
+010250* OF RE-KEYING IT.  ONLY THE WS-GRID-CELL-COUNT CHARACTERS THAT
+010260* ACTUALLY BELONG TO THIS PUZZLE'S LAYOUT ARE EXPORTED - A 6x6 OR
+010270* 9x9 PUZZLE DOES NOT CARRY TRAILING FILLER FROM THE WIDER 12x12
+010280* LAYOUT FIELDS.
+010290*---------------------------------------------------------------
+010300 2750-WRITE-EXPORT-RECORD.
+010310     MOVE SPACES TO WS-EXPORT-LINE
+010320     STRING '{"puzzle_id":"'  DELIMITED BY SIZE
+010330            PL-PUZZLE-ID      DELIMITED BY SIZE
+010340            '","edition":"'   DELIMITED BY SIZE
+010350            PL-EDITION-CODE   DELIMITED BY SIZE
+010360            '","grid_size":"' DELIMITED BY SIZE
+010370            WS-GRID-SIZE      DELIMITED BY SIZE
+010380            '","difficulty":"' DELIMITED BY SIZE
+010390            WS-DIFFICULTY-LABEL DELIMITED BY SPACE
+010400            '","clues":"'     DELIMITED BY SIZE
+010410            WS-PUZZLE-LINE(1:WS-GRID-CELL-COUNT) DELIMITED BY SIZE
+010420            '","solution":"'  DELIMITED BY SIZE
+010430            SL-SOLUTION-LAYOUT(1:WS-GRID-CELL-COUNT)
+010440                              DELIMITED BY SIZE
+010450            '"}'              DELIMITED BY SIZE
+010460            INTO WS-EXPORT-LINE
+010470     WRITE EXPORT-LINE FROM WS-EXPORT-LINE.
+010480 2750-EXIT.
+010490     EXIT.
+010500
+010510*---------------------------------------------------------------
+010520* 2800-WRITE-CHECKPOINT
+010530* RECORDS THE PUZZLE-ID JUST PRINTED AS THE RESTART POINT.  THE
+010540* CHECKPOINT FILE HOLDS A SINGLE RECORD, REWRITTEN IN FULL
+010550* AFTER EVERY PUZZLE SO A RESTARTED RUN RESUMES EXACTLY WHERE
+010560* THIS ONE LEFT OFF.
+010570*---------------------------------------------------------------
+010580 2800-WRITE-CHECKPOINT.
+010590     MOVE PL-PUZZLE-ID TO CK-LAST-PUZZLE-ID
+010600     OPEN OUTPUT CHECKPOINT-FILE
+010610     WRITE CHECKPOINT-RECORD
+010620     CLOSE CHECKPOINT-FILE.
+010630 2800-EXIT.
+010640     EXIT.
+010650
+010660*---------------------------------------------------------------
+010670* 2900-CLEAR-CHECKPOINT
+010680* CALLED ONLY WHEN THE BATCH WINDOW REACHES A CLEAN END OF RUN,
+010690* SO A FRESH RUN TOMORROW DOES NOT MISTAKE TODAY'S FINISHED
+010700* LIBRARY FOR AN ABENDED ONE.
+010710*---------------------------------------------------------------
+010720 2900-CLEAR-CHECKPOINT.
+010730     OPEN OUTPUT CHECKPOINT-FILE
+010740     CLOSE CHECKPOINT-FILE.
+010750 2900-EXIT.
+010760     EXIT.
+010770
+010780*---------------------------------------------------------------
+010790* 3000-PRINT-SUDOKU-REPORT
+010800* BUILDS THE PRINT IMAGE FOR ONE PUZZLE - HEADER, BOXED GRID WITH
+010810* SUB-GRID SEPARATORS (9x9, OR THE 6x6/12x12 VARIANTS, PER
+010820* WS-GRID-SIZE/WS-BOX-ROWS/WS-BOX-COLS), AND A DIFFICULTY FOOTER -
+010830* AND WRITES IT TO SUDOKU-PRINT-FILE FOR TYPESETTING.
+010840*---------------------------------------------------------------
+010850 3000-PRINT-SUDOKU-REPORT.
+010860     PERFORM 3100-PRINT-HEADER       THRU 3100-EXIT
+010870     PERFORM 3200-PRINT-GRID         THRU 3200-EXIT
+010880     PERFORM 3300-PRINT-FOOTER       THRU 3300-EXIT.
+010890 3000-EXIT.
+010900     EXIT.
+010910
+010920*---------------------------------------------------------------
+010930* 3100-PRINT-HEADER
+010940*---------------------------------------------------------------
+010950 3100-PRINT-HEADER.
+010960     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+010970     MOVE WS-CURRENT-DATE(5:2) TO WS-DATE-MM
+010980     MOVE WS-CURRENT-DATE(7:2) TO WS-DATE-DD
+010990     MOVE WS-CURRENT-DATE(1:4) TO WS-DATE-YYYY
+011000     MOVE SPACES TO WS-PRINT-LINE
+011010     STRING "SUDOKUFACILE DAILY PUZZLE REPORT" DELIMITED BY SIZE
+011020            INTO WS-PRINT-LINE
+011030     WRITE PRINT-LINE FROM WS-PRINT-LINE
+011040     MOVE SPACES TO WS-PRINT-LINE
+011050     STRING "PUZZLE NUMBER: " DELIMITED BY SIZE
+011060            PL-PUZZLE-ID DELIMITED BY SIZE
+011070            "  EDITION: " DELIMITED BY SIZE
+011080            PL-EDITION-CODE DELIMITED BY SIZE
+011090            "     DATE: " DELIMITED BY SIZE
+011100            WS-DATE-DISPLAY DELIMITED BY SIZE
+011110            INTO WS-PRINT-LINE
+011120     WRITE PRINT-LINE FROM WS-PRINT-LINE
+011130     MOVE SPACES TO WS-PRINT-LINE
+011140     STRING "DIFFICULTY: " DELIMITED BY SIZE
+011150            WS-DIFFICULTY-LABEL DELIMITED BY SPACE
+011160            INTO WS-PRINT-LINE
+011170     WRITE PRINT-LINE FROM WS-PRINT-LINE
+011180     MOVE SPACES TO WS-PRINT-LINE
+011190     WRITE PRINT-LINE FROM WS-PRINT-LINE.
+011200 3100-EXIT.
+011210     EXIT.
+011220
+011230*---------------------------------------------------------------
+011240* 3200-PRINT-GRID
+011250* EMITS THE BOXED GRID, A BORDER LINE BEFORE EVERY FIRST ROW OF A
+011260* BOX (AND AFTER THE LAST), WITH "|" SEPARATORS EVERY WS-BOX-COLS
+011270* COLUMNS.
+011280*---------------------------------------------------------------
+011290 3200-PRINT-GRID.
+011300     PERFORM VARYING ROW-INDEX FROM 1 BY 1 UNTIL ROW-INDEX
+011310        > WS-GRID-SIZE
+011320         COMPUTE WS-PRINT-ROW-CHECK =
+011330                 (ROW-INDEX - 1) / WS-BOX-ROWS
+011340         COMPUTE WS-PRINT-ROW-CHECK = ROW-INDEX - 1 -
+011350                 (WS-PRINT-ROW-CHECK * WS-BOX-ROWS)
+011360         IF WS-PRINT-ROW-CHECK = 0
+011370             PERFORM 3210-PRINT-GRID-BORDER THRU 3210-EXIT
+011380         END-IF
+011390         PERFORM 3220-PRINT-GRID-ROW THRU 3220-EXIT
+011400     END-PERFORM
+011410     PERFORM 3210-PRINT-GRID-BORDER THRU 3210-EXIT.
+011420 3200-EXIT.
+011430     EXIT.
+011440
+011450*---------------------------------------------------------------
+011460* 3210-PRINT-GRID-BORDER
+011470* BUILDS A BORDER LINE OF WS-GRID-SIZE / WS-BOX-COLS SEGMENTS,
+011480* EACH WS-BOX-COLS*2 COLUMNS WIDE SO ITS "+" CORNERS LAND ON THE
+011490* SAME COLUMNS AS 3220-PRINT-GRID-ROW'S "|" DIVIDERS - THE LAST
+011500* DASH SLOT OF EACH SEGMENT IS OVERWRITTEN BY THE CORNER RATHER
+011510* THAN THE CORNER TAKING A COLUMN OF ITS OWN.
+011520*---------------------------------------------------------------
+011530 3210-PRINT-GRID-BORDER.
+011540     MOVE SPACES TO WS-PRINT-LINE
+011550     COMPUTE WS-BORDER-SEGMENT-WIDTH = WS-BOX-COLS * 2
+011560     COMPUTE WS-BORDER-SEGMENT-COUNT = WS-GRID-SIZE / WS-BOX-COLS
+011570     MOVE 1 TO WS-CELL-INDEX
+011580     MOVE "+" TO WS-PRINT-LINE(WS-CELL-INDEX:1)
+011590     PERFORM VARYING WS-BORDER-SEGMENT FROM 1 BY 1 UNTIL
+011600        WS-BORDER-SEGMENT > WS-BORDER-SEGMENT-COUNT
+011610             PERFORM VARYING WS-BORDER-DASH FROM 1 BY 1 UNTIL
+011620                WS-BORDER-DASH > WS-BORDER-SEGMENT-WIDTH
+011630                     ADD 1 TO WS-CELL-INDEX
+011640                     MOVE "-" TO WS-PRINT-LINE(WS-CELL-INDEX:1)
+011650             END-PERFORM
+011660             MOVE "+" TO WS-PRINT-LINE(WS-CELL-INDEX:1)
+011670     END-PERFORM
+011680     WRITE PRINT-LINE FROM WS-PRINT-LINE.
+011690 3210-EXIT.
+011700     EXIT.
+011710
+011720*---------------------------------------------------------------
+011730* 3220-PRINT-GRID-ROW
+011740* CELL VALUES ABOVE 9 PRINT AS "A"/"B"/"C" VIA 1080-VALUE-TO-CHAR.
+011750*---------------------------------------------------------------
+011760 3220-PRINT-GRID-ROW.
+011770     MOVE SPACES TO WS-PRINT-LINE
+011780     MOVE "|" TO WS-PRINT-LINE(1:1)
+011790     PERFORM VARYING COL-INDEX FROM 1 BY 1 UNTIL COL-INDEX
+011800        > WS-GRID-SIZE
+011810         COMPUTE WS-CELL-INDEX = (COL-INDEX - 1) * 2 + 2
+011820         IF SUDOKU-CELL(ROW-INDEX, COL-INDEX) NOT = 0
+011830             MOVE SUDOKU-CELL(ROW-INDEX, COL-INDEX)
+011840                  TO WS-CONV-VALUE
+011850             PERFORM 1080-VALUE-TO-CHAR THRU 1080-EXIT
+011860             MOVE WS-CONV-CHAR
+011870                  TO WS-PRINT-LINE(WS-CELL-INDEX:1)
+011880         ELSE
+011890             MOVE "." TO WS-PRINT-LINE(WS-CELL-INDEX:1)
+011900         END-IF
+011910         COMPUTE WS-PRINT-ROW-CHECK = COL-INDEX / WS-BOX-COLS
+011920         COMPUTE WS-PRINT-ROW-CHECK = COL-INDEX -
+011930                 (WS-PRINT-ROW-CHECK * WS-BOX-COLS)
+011940         IF WS-PRINT-ROW-CHECK = 0
+011950             MOVE "|" TO WS-PRINT-LINE(WS-CELL-INDEX + 1:1)
+011960         END-IF
+011970     END-PERFORM
+011980     WRITE PRINT-LINE FROM WS-PRINT-LINE.
+011990 3220-EXIT.
+012000     EXIT.
+012010
+012020*---------------------------------------------------------------
+012030* 3300-PRINT-FOOTER
+012040*---------------------------------------------------------------
+012050 3300-PRINT-FOOTER.
+012060     MOVE SPACES TO WS-PRINT-LINE
+012070     WRITE PRINT-LINE FROM WS-PRINT-LINE
+012080     MOVE SPACES TO WS-PRINT-LINE
+012090     STRING "DIFFICULTY: " DELIMITED BY SIZE
+012100            WS-DIFFICULTY-LABEL DELIMITED BY SIZE
+012110            INTO WS-PRINT-LINE
+012120     WRITE PRINT-LINE FROM WS-PRINT-LINE.
+012130 3300-EXIT.
+012140     EXIT.
